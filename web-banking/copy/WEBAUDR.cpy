@@ -0,0 +1,26 @@
+      ******************************************************************
+      * WEBAUDR
+      *
+      * Record layout for the WEBAUDIT file, the session audit trail
+      * written by WEBHOME at the end of every WEBH invocation and read
+      * by the WEBAUDRP batch reconciliation report.
+      *
+      * The key (AUD-KEY) is the account number followed by the session
+      * start time, so records for the same account sort together and
+      * a KSDS browse comes back in start-time order within an account.
+      * AUD-START-TIME only has one-second resolution, so AUD-TASK-NUM
+      * (the CICS task number, EIBTASKN, unique for every task running
+      * in the region) is carried in the key too, to keep two sessions
+      * for the same account started in the same second from colliding.
+      ******************************************************************
+       1 WEBAUDIT-RECORD.
+         2 AUD-KEY.
+           3 AUD-ACCOUNT-NUM       PIC X(4).
+           3 AUD-START-TIME        PIC X(6).
+           3 AUD-TASK-NUM          PIC 9(7).
+         2 AUD-CUSTOMER-NAME        PIC X(65).
+         2 AUD-END-TIME             PIC X(6).
+         2 AUD-FINAL-STATUS         PIC X(8).
+         2 AUD-FAILED-PROGRAM       PIC X(8).
+         2 AUD-OVERDRAFT-FLAG       PIC X(1).
+           88 AUD-OVERDRAFT-TRIGGERED VALUE 'Y'.
