@@ -0,0 +1,370 @@
+      ******************************************************************
+      *  WEBAUDRP
+      *
+      * Batch daily activity/reconciliation report for the Web banking
+      * example. Reads the WEBAUDIT file written by WEBHOME (one record
+      * per WEBH session) and produces:
+      *   - total WEBH sessions processed
+      *   - sessions per account
+      *   - count and detail of WEBHOME-ERROR failures, broken out by
+      *     which child program failed (GETNAME, ACCTCURR, ACCTPTNR,
+      *     GETLOAN, VERIFYPN)
+      *   - accounts that triggered the overdraft-limit check
+      *
+      * This program is part of the CICS Asynchronous API Redbooks
+      * Internet banking Example. It is the batch counterpart to the
+      * online WEBHOME transaction.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. WEBAUDRP.
+        AUTHOR. GOHILPR.
+
+       ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT WEBAUDIT-FILE ASSIGN TO WEBAUDIT
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS AUD-KEY
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+            SELECT REPORT-FILE ASSIGN TO REPTOUT
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+        FILE SECTION.
+        FD  WEBAUDIT-FILE
+            RECORD CONTAINS 105 CHARACTERS.
+            COPY WEBAUDR.
+
+        FD  REPORT-FILE
+            RECORD CONTAINS 132 CHARACTERS.
+        1  REPORT-RECORD                PIC X(132).
+
+        WORKING-STORAGE SECTION.
+
+       1 WS-AUDIT-STATUS                PIC X(2)  VALUE '00'.
+         88 AUDIT-STATUS-OK                       VALUE '00'.
+         88 AUDIT-STATUS-EOF                      VALUE '10'.
+       1 WS-REPORT-STATUS               PIC X(2)  VALUE '00'.
+
+       1 WS-EOF-SW                      PIC X     VALUE 'N'.
+         88 END-OF-AUDIT-FILE                     VALUE 'Y'.
+
+      * Running totals
+       1 WS-TOTAL-SESSIONS              PIC 9(6)  VALUE 0.
+       1 WS-TOTAL-FAILURES              PIC 9(6)  VALUE 0.
+       1 WS-TOTAL-OVERDRAFT             PIC 9(6)  VALUE 0.
+
+      * Sessions-per-account control break
+       1 WS-PREV-ACCOUNT                PIC X(4)  VALUE SPACES.
+       1 WS-ACCOUNT-SESSION-COUNT       PIC 9(6)  VALUE 0.
+       1 WS-FIRST-RECORD-SW             PIC X     VALUE 'Y'.
+         88 FIRST-RECORD                          VALUE 'Y'.
+
+      * Failure detail, one entry per WEBHOME-ERROR session found
+       1 WS-MAX-FAILURES                PIC 9(4)  VALUE 200.
+       1 WS-FAILURE-COUNT               PIC S9(4) COMP-5 SYNC VALUE 0.
+       1 WS-FAILURE-TABLE.
+         2 WS-FAILURE-ENTRY OCCURS 200 TIMES.
+           3 WS-FAIL-ACCOUNT            PIC X(4).
+           3 WS-FAIL-PROGRAM            PIC X(8).
+
+      * Accounts that triggered the overdraft-limit check
+       1 WS-MAX-OVERDRAFT               PIC 9(4)  VALUE 200.
+       1 WS-OVERDRAFT-COUNT             PIC S9(4) COMP-5 SYNC VALUE 0.
+       1 WS-OVERDRAFT-TABLE.
+         2 WS-OVERDRAFT-ACCOUNT OCCURS 200 TIMES  PIC X(4).
+
+      * Failure counts broken out by child program name - includes
+      * VERIFYPN (request 005's PIN check) alongside the four
+      * data-fetching children, so this breakdown foots to the same
+      * total as WS-TOTAL-FAILURES
+       1 WS-PROGRAM-NAMES-INIT.
+         2 FILLER                      PIC X(8) VALUE 'GETNAME '.
+         2 FILLER                      PIC X(8) VALUE 'ACCTCURR'.
+         2 FILLER                      PIC X(8) VALUE 'ACCTPTNR'.
+         2 FILLER                      PIC X(8) VALUE 'GETLOAN '.
+         2 FILLER                      PIC X(8) VALUE 'VERIFYPN'.
+       1 WS-PROGRAM-NAMES REDEFINES WS-PROGRAM-NAMES-INIT.
+         2 WS-PROGRAM-NAME-TBL OCCURS 5 TIMES    PIC X(8).
+       1 WS-PROGRAM-FAIL-COUNTS.
+         2 WS-PROGRAM-FAIL-CNT OCCURS 5 TIMES    PIC 9(6) VALUE 0.
+       1 WS-PROGRAM-IX                  PIC S9(4) COMP-5 SYNC VALUE 0.
+
+      * Report line work areas
+       1 WS-REPORT-DATE.
+         2 WS-RPT-YEAR                  PIC X(4).
+         2 WS-RPT-MONTH                 PIC X(2).
+         2 WS-RPT-DAY                   PIC X(2).
+
+       1 HEADING-LINE-1.
+         2 FILLER                       PIC X(40)
+             VALUE 'WEBHOME DAILY ACTIVITY/RECONCILIATION'.
+         2 FILLER                       PIC X(10) VALUE SPACES.
+         2 FILLER                       PIC X(6)  VALUE 'DATE: '.
+         2 H1-DATE                      PIC X(10) VALUE SPACES.
+
+       1 HEADING-LINE-2.
+         2 FILLER                       PIC X(20) VALUE 'ACCOUNT'.
+         2 FILLER                       PIC X(20) VALUE 'SESSIONS'.
+
+       1 DETAIL-ACCOUNT-LINE.
+         2 DA-ACCOUNT                   PIC X(4).
+         2 FILLER                       PIC X(16) VALUE SPACES.
+         2 DA-SESSIONS                  PIC ZZZ,ZZ9.
+
+       1 DETAIL-FAILURE-LINE.
+         2 FILLER                       PIC X(4)  VALUE SPACES.
+         2 DF-ACCOUNT                   PIC X(4).
+         2 FILLER                       PIC X(4)  VALUE SPACES.
+         2 DF-PROGRAM                   PIC X(8).
+
+       1 DETAIL-OVERDRAFT-LINE.
+         2 FILLER                       PIC X(4)  VALUE SPACES.
+         2 DO-ACCOUNT                   PIC X(4).
+
+       1 DETAIL-PROGRAM-COUNT-LINE.
+         2 FILLER                       PIC X(4)  VALUE SPACES.
+         2 DP-PROGRAM                   PIC X(8).
+         2 FILLER                       PIC X(4)  VALUE SPACES.
+         2 DP-COUNT                     PIC ZZZ,ZZ9.
+
+       1 TOTAL-LINE.
+         2 FILLER                       PIC X(30) VALUE SPACES.
+         2 TL-LABEL                     PIC X(30).
+         2 TL-VALUE                     PIC ZZZ,ZZ9.
+
+        PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+      * --------------------------------------------------------------
+      * Start of the main code execution
+      * --------------------------------------------------------------
+           PERFORM OPEN-REPORT-FILES
+           PERFORM WRITE-REPORT-HEADINGS
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           PERFORM UNTIL END-OF-AUDIT-FILE
+             PERFORM PROCESS-AUDIT-RECORD
+             PERFORM READ-NEXT-AUDIT-RECORD
+           END-PERFORM
+
+           IF WS-ACCOUNT-SESSION-COUNT > 0
+             PERFORM WRITE-ACCOUNT-SUMMARY-LINE
+           END-IF
+
+           PERFORM WRITE-TOTALS-SECTION
+           PERFORM WRITE-FAILURE-SECTION
+           PERFORM WRITE-OVERDRAFT-SECTION
+
+           PERFORM CLOSE-REPORT-FILES
+
+           STOP RUN
+           .
+      * --------------------------------------------------------------
+      * End of the main code execution
+      * --------------------------------------------------------------
+
+      * --------------------------------------------------------------
+      * Below are helpful procedures and routines
+      * --------------------------------------------------------------
+
+       OPEN-REPORT-FILES.
+           OPEN INPUT WEBAUDIT-FILE
+           IF NOT AUDIT-STATUS-OK
+             DISPLAY '*** Unable to open WEBAUDIT, status='
+                     WS-AUDIT-STATUS
+             STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+             DISPLAY '*** Unable to open REPTOUT, status='
+                     WS-REPORT-STATUS
+             STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RPT-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RPT-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RPT-DAY
+           .
+
+       CLOSE-REPORT-FILES.
+           CLOSE WEBAUDIT-FILE
+           CLOSE REPORT-FILE
+           .
+
+       READ-NEXT-AUDIT-RECORD.
+           READ WEBAUDIT-FILE NEXT RECORD
+             AT END
+               SET END-OF-AUDIT-FILE TO TRUE
+           END-READ
+           .
+
+      * Accumulate one audit record into the running totals, the
+      * sessions-per-account control break, the failure table and
+      * the overdraft-triggered account table
+       PROCESS-AUDIT-RECORD.
+           ADD 1 TO WS-TOTAL-SESSIONS
+
+           IF FIRST-RECORD
+             MOVE 'N' TO WS-FIRST-RECORD-SW
+             MOVE AUD-ACCOUNT-NUM TO WS-PREV-ACCOUNT
+           END-IF
+
+           IF AUD-ACCOUNT-NUM NOT = WS-PREV-ACCOUNT
+             PERFORM WRITE-ACCOUNT-SUMMARY-LINE
+             MOVE 0 TO WS-ACCOUNT-SESSION-COUNT
+             MOVE AUD-ACCOUNT-NUM TO WS-PREV-ACCOUNT
+           END-IF
+           ADD 1 TO WS-ACCOUNT-SESSION-COUNT
+
+           IF AUD-FAILED-PROGRAM NOT = SPACES
+             ADD 1 TO WS-TOTAL-FAILURES
+             PERFORM RECORD-FAILURE
+           END-IF
+
+           IF AUD-OVERDRAFT-TRIGGERED
+             ADD 1 TO WS-TOTAL-OVERDRAFT
+             PERFORM RECORD-OVERDRAFT-ACCOUNT
+           END-IF
+           .
+
+      * Record one failed session against its child program, up to
+      * the size of the failure detail table; totals above still
+      * count every failure even once the table is full
+       RECORD-FAILURE.
+           PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+                     UNTIL WS-PROGRAM-IX > 5
+             IF AUD-FAILED-PROGRAM = WS-PROGRAM-NAME-TBL (WS-PROGRAM-IX)
+               ADD 1 TO WS-PROGRAM-FAIL-CNT (WS-PROGRAM-IX)
+             END-IF
+           END-PERFORM
+
+           IF WS-FAILURE-COUNT < WS-MAX-FAILURES
+             ADD 1 TO WS-FAILURE-COUNT
+             MOVE AUD-ACCOUNT-NUM
+               TO WS-FAIL-ACCOUNT (WS-FAILURE-COUNT)
+             MOVE AUD-FAILED-PROGRAM
+               TO WS-FAIL-PROGRAM (WS-FAILURE-COUNT)
+           END-IF
+           .
+
+      * Record one overdraft-triggered account, up to the size of the
+      * overdraft detail table; WS-TOTAL-OVERDRAFT still counts every
+      * occurrence even once the table is full
+       RECORD-OVERDRAFT-ACCOUNT.
+           IF WS-OVERDRAFT-COUNT < WS-MAX-OVERDRAFT
+             ADD 1 TO WS-OVERDRAFT-COUNT
+             MOVE AUD-ACCOUNT-NUM
+               TO WS-OVERDRAFT-ACCOUNT (WS-OVERDRAFT-COUNT)
+           END-IF
+           .
+
+       WRITE-REPORT-HEADINGS.
+           STRING WS-RPT-YEAR  DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-RPT-MONTH DELIMITED BY SIZE
+                  '-'          DELIMITED BY SIZE
+                  WS-RPT-DAY   DELIMITED BY SIZE
+                INTO H1-DATE
+           MOVE HEADING-LINE-1 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE HEADING-LINE-2 TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+       WRITE-ACCOUNT-SUMMARY-LINE.
+           MOVE SPACES TO DETAIL-ACCOUNT-LINE
+           MOVE WS-PREV-ACCOUNT         TO DA-ACCOUNT
+           MOVE WS-ACCOUNT-SESSION-COUNT TO DA-SESSIONS
+           MOVE DETAIL-ACCOUNT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+       WRITE-TOTALS-SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO TOTAL-LINE
+           MOVE 'TOTAL WEBH SESSIONS' TO TL-LABEL
+           MOVE WS-TOTAL-SESSIONS TO TL-VALUE
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO TOTAL-LINE
+           MOVE 'TOTAL WEBHOME-ERROR FAILURES' TO TL-LABEL
+           MOVE WS-TOTAL-FAILURES TO TL-VALUE
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO TOTAL-LINE
+           MOVE 'TOTAL OVERDRAFT-LIMIT ALERTS' TO TL-LABEL
+           MOVE WS-TOTAL-OVERDRAFT TO TL-VALUE
+           MOVE TOTAL-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           .
+
+       WRITE-FAILURE-SECTION.
+           MOVE SPACES TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE 'FAILURES BY CHILD PROGRAM' TO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+                     UNTIL WS-PROGRAM-IX > 5
+             MOVE SPACES TO DETAIL-PROGRAM-COUNT-LINE
+             MOVE WS-PROGRAM-NAME-TBL (WS-PROGRAM-IX) TO DP-PROGRAM
+             MOVE WS-PROGRAM-FAIL-CNT (WS-PROGRAM-IX) TO DP-COUNT
+             MOVE DETAIL-PROGRAM-COUNT-LINE TO REPORT-RECORD
+             WRITE REPORT-RECORD
+           END-PERFORM
+
+           IF WS-FAILURE-COUNT > 0
+             MOVE SPACES TO REPORT-RECORD
+             WRITE REPORT-RECORD
+
+             MOVE 'FAILED SESSIONS (ACCOUNT / PROGRAM)' TO REPORT-RECORD
+             WRITE REPORT-RECORD
+
+             PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+                       UNTIL WS-PROGRAM-IX > WS-FAILURE-COUNT
+               MOVE SPACES TO DETAIL-FAILURE-LINE
+               MOVE WS-FAIL-ACCOUNT (WS-PROGRAM-IX)  TO DF-ACCOUNT
+               MOVE WS-FAIL-PROGRAM (WS-PROGRAM-IX)  TO DF-PROGRAM
+               MOVE DETAIL-FAILURE-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+             END-PERFORM
+           END-IF
+           .
+
+       WRITE-OVERDRAFT-SECTION.
+           IF WS-OVERDRAFT-COUNT > 0
+             MOVE SPACES TO REPORT-RECORD
+             WRITE REPORT-RECORD
+
+             MOVE 'ACCOUNTS OVER THE OVERDRAFT LIMIT' TO REPORT-RECORD
+             WRITE REPORT-RECORD
+
+             PERFORM VARYING WS-PROGRAM-IX FROM 1 BY 1
+                       UNTIL WS-PROGRAM-IX > WS-OVERDRAFT-COUNT
+               MOVE SPACES TO DETAIL-OVERDRAFT-LINE
+               MOVE WS-OVERDRAFT-ACCOUNT (WS-PROGRAM-IX) TO DO-ACCOUNT
+               MOVE DETAIL-OVERDRAFT-LINE TO REPORT-RECORD
+               WRITE REPORT-RECORD
+             END-PERFORM
+           END-IF
+           .
+
+       END PROGRAM 'WEBAUDRP'.
