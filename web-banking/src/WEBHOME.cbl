@@ -54,19 +54,45 @@
        1 RETURN-DATA.
          2 CUSTOMER-NAME          PIC X(65) VALUE ' '.
          2 CUSTOMER-LOAN-RATE     PIC X(8)  VALUE ' '.
-         2 CUSTOMER-ACCOUNTS.
-          3 CURRENT-ACCOUNTS.
-           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 9.
-           4  ACCOUNT-DETAILS OCCURS 5 TIMES.
-            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
-            5  BALANCE            PIC X(8) VALUE ' '.
-            5  OVERDRAFT          PIC X(8) VALUE ' '.
-          3 PARTNER-ACCOUNTS.
-           4  NUMBER-OF-ACCOUNTS  PIC S9(4) COMP-5 SYNC VALUE 9.
-           4  ACCOUNT-DETAILS OCCURS 5 TIMES.
-            5  ACCT-NUMBER        PIC X(8) VALUE ' '.
-            5  BALANCE            PIC X(8) VALUE ' '.
-            5  OVERDRAFT          PIC X(8) VALUE ' '.
+
+      * Current and partner account details are received as separate
+      * variable-length containers, so each gets its own record here
+      * (a table's OCCURS ... DEPENDING ON must be the last item in
+      * its record, which rules out nesting both under one group).
+      * NUMBER-OF-ACCOUNTS is filled in by the two-step GET CONTAINER
+      * in GET-CURRENT-ACCOUNTS/GET-PARTNER-ACCOUNTS below before
+      * ACCOUNT-DETAILS itself is received.
+       1 CURRENT-ACCOUNTS.
+         2  NUMBER-OF-ACCOUNTS    PIC S9(4) COMP-5 SYNC VALUE 0.
+         2  ACCOUNT-DETAILS OCCURS 1 TO 20 TIMES
+                            DEPENDING ON NUMBER-OF-ACCOUNTS
+                                      OF CURRENT-ACCOUNTS.
+           3  ACCT-NUMBER          PIC X(8) VALUE ' '.
+           3  BALANCE              PIC S9(6)V99 COMP-3 VALUE 0.
+           3  OVERDRAFT            PIC S9(6)V99 COMP-3 VALUE 0.
+
+       1 PARTNER-ACCOUNTS.
+         2  NUMBER-OF-ACCOUNTS    PIC S9(4) COMP-5 SYNC VALUE 0.
+         2  ACCOUNT-DETAILS OCCURS 1 TO 20 TIMES
+                            DEPENDING ON NUMBER-OF-ACCOUNTS
+                                      OF PARTNER-ACCOUNTS.
+           3  ACCT-NUMBER          PIC X(8) VALUE ' '.
+           3  BALANCE              PIC S9(6)V99 COMP-3 VALUE 0.
+           3  OVERDRAFT            PIC S9(6)V99 COMP-3 VALUE 0.
+
+       1 MAX-ACCOUNTS           PIC S9(4) COMP-5 SYNC VALUE 20.
+
+      * Used to peek at a container's leading bytes (the account
+      * count) without copying the whole thing - a plain INTO against
+      * a target shorter than the container would raise LENGERR.
+       1 CONTAINER-PTR          USAGE POINTER.
+
+      * Limits the second, full GET CONTAINER to the clamped-to-20
+      * byte length of CURRENT-ACCOUNTS/PARTNER-ACCOUNTS, rather than
+      * whatever (possibly bigger, for a >20-account customer) length
+      * ACCTCURR/ACCTPTNR actually built the container at - CICS
+      * truncates to FLENGTH bytes instead of raising LENGERR.
+       1 ACCOUNTS-LEN           PIC S9(9) COMP.
 
       * For messages printed to the terminal screen
        1 TERMINAL-STATUS.
@@ -77,6 +103,9 @@
          2 CURRENT-STATUS         PIC X(8)  VALUE 'RUNNING '.
          2 FILLER                 PIC X(2)  VALUE ' )'.
 
+      * For account/balance detail lines sent to the terminal screen
+       1 SCREEN-LINE               PIC X(79) VALUE SPACES.
+
       * For messages displayed to the CICS log
        1 STATUS-MSG.
          2 MSG-TIME.
@@ -88,36 +117,135 @@
            3 FILLER              PIC X(1)  VALUE SPACES.
          2 MSG-TEXT              PIC X(61) VALUE ' '.
 
-      * Maps the terminal input to obtain the account number
+      * Maps the terminal input to obtain the account number and PIN,
+      * entered as: WEBH nnnn pppp
        1 READ-INPUT.
          2 TRANID                PIC X(4) VALUE '    '.
          2 FILLER                PIC X(1).
          2 INPUTACCNUM           PIC X(4) VALUE '    '.
-       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 9.
+         2 FILLER                PIC X(1).
+         2 INPUTPIN               PIC X(4) VALUE '    '.
+       1 READ-INPUT-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 14.
+       1 READ-INPUT-MAX-LENGTH   PIC S9(4) COMP-5 SYNC VALUE 14.
+
+      * Input passed to VERIFYPIN to authenticate the terminal user
+       1 PIN-VERIFY-INPUT.
+         2 PIN-VERIFY-ACCT-NO    PIC X(4).
+         2 PIN-VERIFY-PIN        PIC X(4).
+
+      * Result returned by VERIFYPIN
+       1 PIN-VERIFY-RESULT.
+         2 PIN-VERIFY-STATUS     PIC X(1) VALUE 'N'.
+           88 PIN-VERIFIED                VALUE 'Y'.
 
        1 CONTAINER-NAMES.
          2 INPUT-CONTAINER       PIC X(16) VALUE 'INPUTCONTAINER  '.
          2 GETNAME-CONTAINER     PIC X(16) VALUE 'GETNAMECONTAINER'.
          2 ACCTCURR-CONTAINER    PIC X(16) VALUE 'ACCTCURRCONT    '.
+         2 ACCTPTNR-CONTAINER    PIC X(16) VALUE 'ACCTPTNRCONT    '.
+         2 GETLOAN-CONTAINER     PIC X(16) VALUE 'GETLOANCONT     '.
+         2 PINVERIFY-CONTAINER   PIC X(16) VALUE 'PINVERIFYCONT   '.
+         2 PINRESULT-CONTAINER   PIC X(16) VALUE 'PINRESULTCONT   '.
 
        1 MYCHANNEL               PIC X(16) VALUE 'MYCHANNEL       '.
 
+      * Each concurrent child transaction gets its own channel -
+      * RUN TRANSID ASYNCHRONOUS hands a channel instance to the
+      * child it starts, and sharing one channel name across four
+      * children running at once would mean each GET CONTAINER in
+      * the COLLECT-* paragraphs couldn't be sure whose data it was
+      * reading back.
+       1 CHILD-CHANNELS.
+         2 CHANNEL-GETNAME       PIC X(16) VALUE 'GETNAMECHANNEL  '.
+         2 CHANNEL-ACCTCURR      PIC X(16) VALUE 'ACCTCURRCHANNEL '.
+         2 CHANNEL-ACCTPTNR      PIC X(16) VALUE 'ACCTPTNRCHANNEL '.
+         2 CHANNEL-GETLOAN       PIC X(16) VALUE 'GETLOANCHANNEL  '.
+
        1 PROGRAM-NAMES.
          2 GET-NAME              PIC X(8) VALUE 'GETNAME '.
          2 ACCTCURR              PIC X(8) VALUE 'ACCTCURR'.
          2 ACCTPTNR              PIC X(8) VALUE 'ACCTPTNR'.
          2 GETLOAN               PIC X(8) VALUE 'GETLOAN '.
+         2 VERIFYPIN             PIC X(8) VALUE 'VERIFYPN'.
+
+      * Transaction IDs for GET-NAME, ACCTCURR, ACCTPTNR and GETLOAN,
+      * started as concurrent child transactions via the asynchronous
+      * API instead of being LINKed one after another. Each of these
+      * must be defined in the CSD against the matching program named
+      * in PROGRAM-NAMES above (see web-banking/jcl/DEFTRAN.jcl).
+       1 CHILD-TRANSIDS.
+         2 TRANID-GETNAME        PIC X(4) VALUE 'GNAM'.
+         2 TRANID-ACCTCURR       PIC X(4) VALUE 'ACUR'.
+         2 TRANID-ACCTPTNR       PIC X(4) VALUE 'APTN'.
+         2 TRANID-GETLOAN        PIC X(4) VALUE 'GLON'.
+
+      * Tokens identifying each running child, set by RUN TRANSID
+      * ASYNCHRONOUS and used by CHECK CHILD/FREE CHILD to collect
+      * its result.
+       1 TOKEN-GETNAME            PIC S9(8) COMP.
+       1 TOKEN-ACCTCURR           PIC S9(8) COMP.
+       1 TOKEN-ACCTPTNR           PIC S9(8) COMP.
+       1 TOKEN-GETLOAN            PIC S9(8) COMP.
 
        1 CHILD-RETURN-STATUS     PIC S9(8) USAGE BINARY.
        1 CHILD-RETURN-ABCODE     PIC X(4).
+       1 ABEND-CODE           PIC X(4) VALUE 'WEBH'.
+       1 CHILD-PROGRAM-IN-PROGRESS PIC X(8) VALUE SPACES.
 
        1 COMMAND-RESP            PIC S9(8) COMP.
        1 COMMAND-RESP2           PIC S9(8) COMP.
 
        1 COUNTER                 PIC S9(4) COMP-5 SYNC VALUE 9.
 
+      * Overdraft alerting
+       1 OVERDRAFT-LIMIT          PIC S9(6)V99 COMP-3 VALUE 500.00.
+       1 OVERDRAFT-ALERT-SW       PIC X     VALUE 'N'.
+         88 OVERDRAFT-ALERT-RAISED         VALUE 'Y'.
+
+      * Set once START-CHILD-PROGRAMS has actually run, so
+      * WEBHOME-ERROR knows whether the four child tokens below are
+      * live tokens worth a FREE CHILD or just unused zero storage
+       1 CHILDREN-STARTED-SW       PIC X     VALUE 'N'.
+         88 CHILDREN-STARTED                 VALUE 'Y'.
+       1 BALANCE-DISPLAY       PIC -(6)9.99.
+       1 OVERDRAFT-DISPLAY     PIC -(6)9.99.
+       1 LIMIT-DISPLAY         PIC -(6)9.99.
+
+       1 VALID-INPUT-SW           PIC X     VALUE 'N'.
+         88 VALID-ACCOUNT-NUMBER            VALUE 'Y'.
+
+      * Paging support for terminals showing more accounts than fit
+      * on one screen (no BMS map infra here, so PF8 is recognised
+      * by comparing EIBAID, set by CICS on the RECEIVE below, to
+      * the same value DFHAID would call DFHPF8)
+       1 AID-PF8                PIC X     VALUE '8'.
+       1 LINES-PER-PAGE         PIC S9(4) COMP-5 SYNC VALUE 5.
+       1 SCREEN-LINE-COUNT      PIC S9(4) COMP-5 SYNC VALUE 0.
+       1 MORE-PROMPT            PIC X(79) VALUE
+           'MORE - PRESS PF8 TO CONTINUE, ENTER TO STOP'.
+       1 PAGING-STOP-SW         PIC X     VALUE 'N'.
+         88 PAGING-STOPPED               VALUE 'Y'.
+       1 PAGE-RECEIVE-INPUT        PIC X.
+       1 PAGE-RECEIVE-LENGTH       PIC S9(4) COMP-5 SYNC VALUE 1.
+
+      * Session audit trail (see WEBAUDR copybook)
+       COPY WEBAUDR.
+
+       1 AUDIT-FILE-NAME          PIC X(8) VALUE 'WEBAUDIT'.
+
+       1 CURRENT-TIME-FIELD.
+         2 CT-HOUR             PIC X(2).
+         2 CT-MIN              PIC X(2).
+         2 CT-SEC              PIC X(2).
+
         LINKAGE SECTION.
 
+      * Overlaid via SET ADDRESS OF ... TO CONTAINER-PTR to peek
+      * at the account count leading a ACCTCURR/ACCTPTNR container
+      * without copying the whole (variable-length) container.
+       1 PEEK-ACCOUNTS.
+         2 PEEK-NUM-ACCOUNTS    PIC S9(4) COMP-5 SYNC.
+
        PROCEDURE DIVISION.
 
        MAINLINE SECTION.
@@ -130,25 +258,35 @@
            MOVE 'Started Web banking log-on data retrieval' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
+      * Start the audit trail record for this session
+           INITIALIZE WEBAUDIT-RECORD
+           PERFORM CAPTURE-CURRENT-TIME
+           MOVE CURRENT-TIME-FIELD TO AUD-START-TIME
+           MOVE EIBTASKN        TO AUD-TASK-NUM
+
       * First step is to retrieve the account number
            PERFORM GET-INPUT-ACCOUNT-NUMBER
 
+           MOVE CUST-NO-IN TO AUD-ACCOUNT-NUM
+
       * ----
-      * Create the input container for children to access
+      * Verify the terminal user's PIN before any customer data
+      * is ever fetched
       * ----
-           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
-                           FROM    ( ACCOUNT-NUMBER-IN )
-                           CHANNEL ( MYCHANNEL)
+           MOVE CUST-NO-IN TO PIN-VERIFY-ACCT-NO
+           MOVE INPUTPIN   TO PIN-VERIFY-PIN
+
+           MOVE VERIFYPIN TO CHILD-PROGRAM-IN-PROGRESS
+           EXEC CICS PUT CONTAINER ( PINVERIFY-CONTAINER )
+                           FROM    ( PIN-VERIFY-INPUT )
+                           CHANNEL ( MYCHANNEL )
                            RESP    ( COMMAND-RESP )
                            RESP2   ( COMMAND-RESP2 )
            END-EXEC
 
            PERFORM CHECK-COMMAND
 
-      * ----
-      * Get the customers name
-      * ----
-           EXEC CICS LINK PROGRAM ( GET-NAME )
+           EXEC CICS LINK PROGRAM ( VERIFYPIN )
                           CHANNEL ( MYCHANNEL )
                           RESP    ( COMMAND-RESP )
                           RESP2   ( COMMAND-RESP2 )
@@ -156,55 +294,57 @@
 
            PERFORM CHECK-COMMAND
 
-           EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+           EXEC CICS GET CONTAINER ( PINRESULT-CONTAINER )
                            CHANNEL ( MYCHANNEL )
-                           INTO    ( CUSTOMER-NAME )
+                           INTO    ( PIN-VERIFY-RESULT )
                            RESP    ( COMMAND-RESP )
                            RESP2   ( COMMAND-RESP2 )
-           END-EXEC    
+           END-EXEC
 
            PERFORM CHECK-COMMAND
 
-           INITIALIZE STATUS-MSG
-           STRING 'Welcome '
-                  DELIMITED BY SIZE
-                  CUSTOMER-NAME
-                  DELIMITED BY SIZE
-                INTO MSG-TEXT
-           PERFORM PRINT-STATUS-MESSAGE
+           IF NOT PIN-VERIFIED
+             MOVE 'AUTH' TO ABEND-CODE
+             MOVE VERIFYPIN TO CHILD-PROGRAM-IN-PROGRESS
+             PERFORM WEBHOME-ERROR
+           END-IF
 
       * ----
-      * Get the customers current account details
+      * Get the customers name, current accounts, partner accounts
+      * and loan rate all at once: each runs as its own concurrent
+      * child transaction (the asynchronous API) instead of one
+      * LINK after another, so the four run in parallel and the
+      * overall wait is however long the slowest of them takes.
       * ----
-           EXEC CICS LINK PROGRAM ( ACCTCURR )
-                          CHANNEL ( MYCHANNEL )
-                          RESP    ( COMMAND-RESP )
-                          RESP2   ( COMMAND-RESP2 )
-           END-EXEC
+           PERFORM START-CHILD-PROGRAMS
 
-           PERFORM CHECK-COMMAND
+           PERFORM COLLECT-GET-NAME
+           PERFORM COLLECT-CURRENT-ACCOUNTS
+           PERFORM COLLECT-PARTNER-ACCOUNTS
+           PERFORM COLLECT-GETLOAN
 
-           EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
-                           CHANNEL ( MYCHANNEL )
-                           INTO    ( CURRENT-ACCOUNTS )
-                           RESP    ( COMMAND-RESP )
-                           RESP2   ( COMMAND-RESP2 )
-           END-EXEC
-
-           PERFORM CHECK-COMMAND
-
-           PERFORM PRINT-CURRENT-ACCOUNTS-DETAILS
-
-      * Send a message to the screen to
-      * notify terminal user of completion
+      * Send the account/balance detail lines accumulated by
+      * PRINT-CURRENT-ACCOUNTS-DETAILS and PRINT-PARTNER-ACCOUNTS
+      * -DETAILS to the terminal, along with the final completion
+      * status
            MOVE 'COMPLETE' TO CURRENT-STATUS
-           PERFORM PRINT-TEXT-TO-SCREEN
+           MOVE TERMINAL-STATUS TO SCREEN-LINE
+           PERFORM ACCUM-SCREEN-LINE
+           PERFORM FLUSH-SCREEN
 
       * Display a conclusion message that also includes a timestamp
            INITIALIZE STATUS-MSG
            MOVE 'Ended Web banking log-on data retrieval' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
+      * Complete and write the audit trail record for this session
+           PERFORM CAPTURE-CURRENT-TIME
+           MOVE CURRENT-TIME-FIELD  TO AUD-END-TIME
+           MOVE CURRENT-STATUS   TO AUD-FINAL-STATUS
+           MOVE SPACES           TO AUD-FAILED-PROGRAM
+           MOVE OVERDRAFT-ALERT-SW TO AUD-OVERDRAFT-FLAG
+           PERFORM WRITE-AUDIT-RECORD
+
       * Return at end of program
            EXEC CICS RETURN
            END-EXEC
@@ -220,34 +360,327 @@
       * Retrieve the customer account number, which should be
       * specified on the terminal command after the transaction ID.
        GET-INPUT-ACCOUNT-NUMBER.
-           EXEC CICS RECEIVE INTO       ( READ-INPUT )
-                             LENGTH     ( READ-INPUT-LENGTH )
-                             NOTRUNCATE
-                             RESP       ( COMMAND-RESP )
-                             RESP2      ( COMMAND-RESP2 )
-           END-EXEC
-
-           IF INPUTACCNUM = '    '
-           THEN 
-      * if we failed to locate an account number, continue with 9999
-             MOVE '9999' TO CUST-NO-IN
-             MOVE '9999' TO ACCOUNT-NUM
-           ELSE
-             MOVE INPUTACCNUM TO CUST-NO-IN
-             MOVE INPUTACCNUM TO ACCOUNT-NUM
-           END-IF
+           MOVE 'N' TO VALID-INPUT-SW
+           PERFORM UNTIL VALID-ACCOUNT-NUMBER
+      * EXEC CICS RECEIVE returns the actual length received back
+      * into READ-INPUT-LENGTH, so it must be reset to the maximum
+      * before every RECEIVE, not just the first. A plain RECEIVE
+      * only overlays the bytes actually typed, so READ-INPUT itself
+      * must also be cleared first - otherwise a shorter entry (eg no
+      * PIN typed) leaves a previous attempt's INPUTPIN sitting there
+             MOVE SPACES TO READ-INPUT
+             MOVE READ-INPUT-MAX-LENGTH TO READ-INPUT-LENGTH
+             EXEC CICS RECEIVE INTO       ( READ-INPUT )
+                               LENGTH     ( READ-INPUT-LENGTH )
+                               NOTRUNCATE
+                               RESP       ( COMMAND-RESP )
+                               RESP2      ( COMMAND-RESP2 )
+             END-EXEC
+
+             IF INPUTACCNUM NOT = SPACES
+                AND INPUTACCNUM IS NUMERIC
+             THEN
+               MOVE INPUTACCNUM TO CUST-NO-IN
+               MOVE INPUTACCNUM TO ACCOUNT-NUM
+               SET VALID-ACCOUNT-NUMBER TO TRUE
+             ELSE
+      * reject blank or non-numeric input and ask the terminal to
+      * key in the account number again
+               MOVE 'BADACCT#' TO CURRENT-STATUS
+               PERFORM PRINT-TEXT-TO-SCREEN
+             END-IF
+           END-PERFORM
 
       * Send a message to the screen to
       * notify terminal user that the application is running
+           MOVE 'RUNNING ' TO CURRENT-STATUS
            PERFORM PRINT-TEXT-TO-SCREEN
            .
 
+      * Start GET-NAME, ACCTCURR, ACCTPTNR and GETLOAN as concurrent
+      * child transactions, each on its own channel (so the account
+      * number input is put once per channel, and each child's
+      * result can only be read back off that same channel). All
+      * four are running by the time this returns; the COLLECT-*
+      * paragraphs below wait for and gather each one's result.
+       START-CHILD-PROGRAMS.
+           SET CHILDREN-STARTED TO TRUE
+
+           MOVE GET-NAME TO CHILD-PROGRAM-IN-PROGRESS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( CHANNEL-GETNAME )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS RUN TRANSID ( TRANID-GETNAME )
+                         CHANNEL ( CHANNEL-GETNAME )
+                         ASYNCHRONOUS
+                         TOKEN   ( TOKEN-GETNAME )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           MOVE ACCTCURR TO CHILD-PROGRAM-IN-PROGRESS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( CHANNEL-ACCTCURR )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS RUN TRANSID ( TRANID-ACCTCURR )
+                         CHANNEL ( CHANNEL-ACCTCURR )
+                         ASYNCHRONOUS
+                         TOKEN   ( TOKEN-ACCTCURR )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           MOVE ACCTPTNR TO CHILD-PROGRAM-IN-PROGRESS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( CHANNEL-ACCTPTNR )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS RUN TRANSID ( TRANID-ACCTPTNR )
+                         CHANNEL ( CHANNEL-ACCTPTNR )
+                         ASYNCHRONOUS
+                         TOKEN   ( TOKEN-ACCTPTNR )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           MOVE GETLOAN TO CHILD-PROGRAM-IN-PROGRESS
+
+           EXEC CICS PUT CONTAINER ( INPUT-CONTAINER )
+                           FROM    ( ACCOUNT-NUMBER-IN )
+                           CHANNEL ( CHANNEL-GETLOAN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS RUN TRANSID ( TRANID-GETLOAN )
+                         CHANNEL ( CHANNEL-GETLOAN )
+                         ASYNCHRONOUS
+                         TOKEN   ( TOKEN-GETLOAN )
+                         RESP    ( COMMAND-RESP )
+                         RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+           .
+
+      * Wait for GET-NAME to complete and collect the customer name.
+       COLLECT-GET-NAME.
+           MOVE GET-NAME TO CHILD-PROGRAM-IN-PROGRESS
+           EXEC CICS CHECK CHILD TOKEN ( TOKEN-GETNAME )
+                           COMPCODE ( CHILD-RETURN-STATUS )
+                           ABCODE   ( CHILD-RETURN-ABCODE )
+           END-EXEC
+
+           PERFORM CHECK-CHILD
+
+           EXEC CICS GET CONTAINER ( GETNAME-CONTAINER )
+                           CHANNEL ( CHANNEL-GETNAME )
+                           INTO    ( CUSTOMER-NAME )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-GETNAME ) END-EXEC
+
+           MOVE CUSTOMER-NAME TO AUD-CUSTOMER-NAME
+
+           INITIALIZE STATUS-MSG
+           STRING 'Welcome '
+                  DELIMITED BY SIZE
+                  CUSTOMER-NAME
+                  DELIMITED BY SIZE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+           .
+
+      * Wait for ACCTCURR to complete and collect current accounts.
+       COLLECT-CURRENT-ACCOUNTS.
+           MOVE ACCTCURR TO CHILD-PROGRAM-IN-PROGRESS
+           EXEC CICS CHECK CHILD TOKEN ( TOKEN-ACCTCURR )
+                           COMPCODE ( CHILD-RETURN-STATUS )
+                           ABCODE   ( CHILD-RETURN-ABCODE )
+           END-EXEC
+
+           PERFORM CHECK-CHILD
+
+           PERFORM GET-CURRENT-ACCOUNTS
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-ACCTCURR ) END-EXEC
+
+           PERFORM PRINT-CURRENT-ACCOUNTS-DETAILS
+           .
+
+      * Wait for ACCTPTNR to complete and collect partner accounts.
+       COLLECT-PARTNER-ACCOUNTS.
+           MOVE ACCTPTNR TO CHILD-PROGRAM-IN-PROGRESS
+           EXEC CICS CHECK CHILD TOKEN ( TOKEN-ACCTPTNR )
+                           COMPCODE ( CHILD-RETURN-STATUS )
+                           ABCODE   ( CHILD-RETURN-ABCODE )
+           END-EXEC
+
+           PERFORM CHECK-CHILD
+
+           PERFORM GET-PARTNER-ACCOUNTS
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-ACCTPTNR ) END-EXEC
+
+           PERFORM PRINT-PARTNER-ACCOUNTS-DETAILS
+           .
+
+      * Wait for GETLOAN to complete and collect the customer's rate.
+       COLLECT-GETLOAN.
+           MOVE GETLOAN TO CHILD-PROGRAM-IN-PROGRESS
+           EXEC CICS CHECK CHILD TOKEN ( TOKEN-GETLOAN )
+                           COMPCODE ( CHILD-RETURN-STATUS )
+                           ABCODE   ( CHILD-RETURN-ABCODE )
+           END-EXEC
+
+           PERFORM CHECK-CHILD
+
+           EXEC CICS GET CONTAINER ( GETLOAN-CONTAINER )
+                           CHANNEL ( CHANNEL-GETLOAN )
+                           INTO    ( CUSTOMER-LOAN-RATE )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-GETLOAN ) END-EXEC
+
+           INITIALIZE STATUS-MSG
+           STRING 'Loan rate: '
+                  DELIMITED BY SIZE
+                  CUSTOMER-LOAN-RATE
+                  DELIMITED BY SIZE
+                INTO MSG-TEXT
+           PERFORM PRINT-STATUS-MESSAGE
+
+           MOVE MSG-TEXT TO SCREEN-LINE
+           PERFORM ACCUM-SCREEN-LINE
+           .
+
+      * Retrieve the customer's current account details. The number
+      * of accounts a customer holds can vary (OCCURS ... DEPENDING
+      * ON), so the container is read in two steps: first just the
+      * leading NUMBER-OF-ACCOUNTS count, then - now that the size of
+      * the variable part is known - the full record.
+       GET-CURRENT-ACCOUNTS.
+      * GET CONTAINER's FLENGTH only reports the container's actual
+      * length - it does not limit how many bytes INTO copies - so
+      * peek at the leading count with SET/FLENGTH (no copy at all)
+      * rather than an INTO against a target shorter than the
+      * container, which would raise LENGERR.
+           EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                           CHANNEL ( CHANNEL-ACCTCURR )
+                           SET     ( CONTAINER-PTR )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           SET ADDRESS OF PEEK-ACCOUNTS TO CONTAINER-PTR
+           MOVE PEEK-NUM-ACCOUNTS
+             TO NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+
+           IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > MAX-ACCOUNTS
+             MOVE MAX-ACCOUNTS
+               TO NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+           END-IF
+
+      * NUMBER-OF-ACCOUNTS is now clamped to MAX-ACCOUNTS, so
+      * LENGTH OF reflects the clamped (not the container's actual,
+      * possibly bigger) size - CICS truncates the copy to that many
+      * bytes instead of raising LENGERR for a >20-account customer
+           MOVE LENGTH OF CURRENT-ACCOUNTS TO ACCOUNTS-LEN
+
+           EXEC CICS GET CONTAINER ( ACCTCURR-CONTAINER )
+                           CHANNEL ( CHANNEL-ACCTCURR )
+                           INTO    ( CURRENT-ACCOUNTS )
+                           FLENGTH ( ACCOUNTS-LEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+           .
+
+      * Retrieve the customer's partner (joint) account details -
+      * same two-step approach as GET-CURRENT-ACCOUNTS above.
+       GET-PARTNER-ACCOUNTS.
+           EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                           CHANNEL ( CHANNEL-ACCTPTNR )
+                           SET     ( CONTAINER-PTR )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           SET ADDRESS OF PEEK-ACCOUNTS TO CONTAINER-PTR
+           MOVE PEEK-NUM-ACCOUNTS
+             TO NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > MAX-ACCOUNTS
+             MOVE MAX-ACCOUNTS
+               TO NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+           END-IF
+
+      * Same truncate-via-FLENGTH reasoning as GET-CURRENT-ACCOUNTS
+           MOVE LENGTH OF PARTNER-ACCOUNTS TO ACCOUNTS-LEN
+
+           EXEC CICS GET CONTAINER ( ACCTPTNR-CONTAINER )
+                           CHANNEL ( CHANNEL-ACCTPTNR )
+                           INTO    ( PARTNER-ACCOUNTS )
+                           FLENGTH ( ACCOUNTS-LEN )
+                           RESP    ( COMMAND-RESP )
+                           RESP2   ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+           .
+
       * Print current account details
        PRINT-CURRENT-ACCOUNTS-DETAILS.
            IF NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS > 0 THEN
              MOVE 1 TO COUNTER
-             PERFORM UNTIL COUNTER > 
+             PERFORM UNTIL COUNTER >
                        NUMBER-OF-ACCOUNTS OF CURRENT-ACCOUNTS
+               MOVE BALANCE OF CURRENT-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
                INITIALIZE STATUS-MSG
                STRING 'Acc: '
                       DELIMITED BY SIZE
@@ -255,14 +688,84 @@
                       DELIMITED BY SPACE
                       ' Bal: $'
                       DELIMITED BY SIZE
-                      BALANCE OF CURRENT-ACCOUNTS (COUNTER)
+                      BALANCE-DISPLAY
+                      DELIMITED BY SIZE
+                      ' Overdraft: $'
+                      DELIMITED BY SIZE
+                      OVERDRAFT-DISPLAY
+                      DELIMITED BY SIZE
+                    INTO MSG-TEXT
+               PERFORM PRINT-STATUS-MESSAGE
+               MOVE MSG-TEXT TO SCREEN-LINE
+               PERFORM ACCUM-SCREEN-LINE
+
+               IF OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                    > OVERDRAFT-LIMIT
+                 SET OVERDRAFT-ALERT-RAISED TO TRUE
+                 MOVE OVERDRAFT-LIMIT TO LIMIT-DISPLAY
+                 INITIALIZE STATUS-MSG
+                 STRING '*** OVERDRAFT ALERT Acc: '
+                        DELIMITED BY SIZE
+                        ACCT-NUMBER OF CURRENT-ACCOUNTS (COUNTER)
+                        DELIMITED BY SPACE
+                        ' exceeds limit $'
+                        DELIMITED BY SIZE
+                        LIMIT-DISPLAY
+                        DELIMITED BY SIZE
+                      INTO MSG-TEXT
+                 PERFORM PRINT-STATUS-MESSAGE
+               END-IF
+
+               ADD 1 TO COUNTER
+             END-PERFORM
+           END-IF
+           .
+
+      * Print partner (joint) account details
+       PRINT-PARTNER-ACCOUNTS-DETAILS.
+           IF NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS > 0 THEN
+             MOVE 1 TO COUNTER
+             PERFORM UNTIL COUNTER >
+                       NUMBER-OF-ACCOUNTS OF PARTNER-ACCOUNTS
+               MOVE BALANCE OF PARTNER-ACCOUNTS (COUNTER)
+                 TO BALANCE-DISPLAY
+               MOVE OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                 TO OVERDRAFT-DISPLAY
+               INITIALIZE STATUS-MSG
+               STRING 'Partner Acc: '
+                      DELIMITED BY SIZE
+                      ACCT-NUMBER OF PARTNER-ACCOUNTS (COUNTER)
+                      DELIMITED BY SPACE
+                      ' Bal: $'
+                      DELIMITED BY SIZE
+                      BALANCE-DISPLAY
                       DELIMITED BY SIZE
                       ' Overdraft: $'
                       DELIMITED BY SIZE
-                      OVERDRAFT OF CURRENT-ACCOUNTS (COUNTER)
+                      OVERDRAFT-DISPLAY
                       DELIMITED BY SIZE
                     INTO MSG-TEXT
                PERFORM PRINT-STATUS-MESSAGE
+               MOVE MSG-TEXT TO SCREEN-LINE
+               PERFORM ACCUM-SCREEN-LINE
+
+               IF OVERDRAFT OF PARTNER-ACCOUNTS (COUNTER)
+                    > OVERDRAFT-LIMIT
+                 SET OVERDRAFT-ALERT-RAISED TO TRUE
+                 MOVE OVERDRAFT-LIMIT TO LIMIT-DISPLAY
+                 INITIALIZE STATUS-MSG
+                 STRING '*** OVERDRAFT ALERT Ptnr: '
+                        DELIMITED BY SIZE
+                        ACCT-NUMBER OF PARTNER-ACCOUNTS (COUNTER)
+                        DELIMITED BY SPACE
+                        ' exceeds limit $'
+                        DELIMITED BY SIZE
+                        LIMIT-DISPLAY
+                        DELIMITED BY SIZE
+                      INTO MSG-TEXT
+                 PERFORM PRINT-STATUS-MESSAGE
+               END-IF
+
                ADD 1 TO COUNTER
              END-PERFORM
            END-IF
@@ -286,6 +789,67 @@
            END-EXEC
            .
 
+      * Accumulate a line of account/balance detail for the terminal.
+      * Lines build up until FLUSH-SCREEN sends them as a single page,
+      * or PAGE-BREAK sends what has accumulated so far once the
+      * page fills up (a customer with more than LINES-PER-PAGE
+      * accounts). Once the terminal user stops paging, remaining
+      * lines are no longer sent, though they are still logged and
+      * checked for overdraft alerts.
+       ACCUM-SCREEN-LINE.
+           IF NOT PAGING-STOPPED
+             EXEC CICS SEND TEXT FROM ( SCREEN-LINE )
+                       ACCUM
+             END-EXEC
+
+             ADD 1 TO SCREEN-LINE-COUNT
+             IF SCREEN-LINE-COUNT >= LINES-PER-PAGE
+               PERFORM PAGE-BREAK
+             END-IF
+           END-IF
+           .
+
+      * Send the lines accumulated so far as one page, prompt for
+      * more, and read back the AID key: PF8 continues paging,
+      * anything else (eg ENTER) stops sending further detail lines.
+      * The AID is reported by CICS in EIBAID, not as a data byte in
+      * the RECEIVE's INTO area, so EIBAID is what gets tested below.
+       PAGE-BREAK.
+           MOVE MORE-PROMPT TO SCREEN-LINE
+           EXEC CICS SEND TEXT FROM ( SCREEN-LINE )
+                     ACCUM
+           END-EXEC
+
+           EXEC CICS SEND PAGE
+                     TERMINAL WAIT
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RECEIVE INTO ( PAGE-RECEIVE-INPUT )
+                     LENGTH    ( PAGE-RECEIVE-LENGTH )
+                     ASIS
+                     RESP      ( COMMAND-RESP )
+                     RESP2     ( COMMAND-RESP2 )
+           END-EXEC
+
+           PERFORM CHECK-COMMAND
+
+           IF EIBAID NOT = AID-PF8
+             SET PAGING-STOPPED TO TRUE
+           END-IF
+
+           MOVE 0 TO SCREEN-LINE-COUNT
+           .
+
+      * Send the accumulated account/balance detail lines to the
+      * terminal as one page
+       FLUSH-SCREEN.
+           EXEC CICS SEND PAGE
+                     TERMINAL WAIT
+                     FREEKB
+           END-EXEC
+           .
+
       * Routine to check command
        CHECK-COMMAND.
            IF COMMAND-RESP NOT = DFHRESP(NORMAL)
@@ -311,11 +875,88 @@
            MOVE '*** Error occurred in WEBHOME.' TO MSG-TEXT
            PERFORM PRINT-STATUS-MESSAGE
 
-      * Send a message to the terminal screen 
+      * Flush any account/balance detail lines already accumulated
+      * for this page before sending a direct (non-ACCUM) message -
+      * mixing the two without an intervening SEND PAGE raises INVREQ
+           IF SCREEN-LINE-COUNT > 0
+             PERFORM FLUSH-SCREEN
+           END-IF
+
+      * Send a message to the terminal screen
            MOVE 'FAILED' TO CURRENT-STATUS
            PERFORM PRINT-TEXT-TO-SCREEN
 
-           EXEC CICS ABEND ABCODE('WEBH') NODUMP END-EXEC
+      * One child failing doesn't stop the other three, still-running
+      * concurrent children started by START-CHILD-PROGRAMS - free
+      * every token now rather than abandoning them
+           IF CHILDREN-STARTED
+             PERFORM FREE-OUTSTANDING-CHILDREN
+           END-IF
+
+      * Complete and write the audit trail record for this session,
+      * noting which child program was running when it failed
+           PERFORM CAPTURE-CURRENT-TIME
+           MOVE CURRENT-TIME-FIELD          TO AUD-END-TIME
+           MOVE CURRENT-STATUS           TO AUD-FINAL-STATUS
+           MOVE CHILD-PROGRAM-IN-PROGRESS TO AUD-FAILED-PROGRAM
+           MOVE OVERDRAFT-ALERT-SW        TO AUD-OVERDRAFT-FLAG
+           PERFORM WRITE-AUDIT-RECORD
+
+           EXEC CICS ABEND ABCODE(ABEND-CODE) NODUMP END-EXEC
+           .
+
+      * FREE CHILD on all four tokens started by START-CHILD-PROGRAMS.
+      * Whichever of the four have already been collected (and freed)
+      * by the time WEBHOME-ERROR runs simply fail this FREE CHILD
+      * with an INVREQ, which RESP catches and this paragraph ignores -
+      * the goal here is only to make sure none of the four is left
+      * outstanding, not to track which ones still needed it.
+       FREE-OUTSTANDING-CHILDREN.
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-GETNAME )
+                     RESP  ( COMMAND-RESP )
+                     RESP2 ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-ACCTCURR )
+                     RESP  ( COMMAND-RESP )
+                     RESP2 ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-ACCTPTNR )
+                     RESP  ( COMMAND-RESP )
+                     RESP2 ( COMMAND-RESP2 )
+           END-EXEC
+
+           EXEC CICS FREE CHILD TOKEN ( TOKEN-GETLOAN )
+                     RESP  ( COMMAND-RESP )
+                     RESP2 ( COMMAND-RESP2 )
+           END-EXEC
+           .
+
+      * Compute the current time as HHMMSS for the audit trail
+       CAPTURE-CURRENT-TIME.
+           MOVE FUNCTION CURRENT-DATE(9:2)  TO CT-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO CT-MIN
+           MOVE FUNCTION CURRENT-DATE(13:2) TO CT-SEC
+           .
+
+      * Write the session audit trail record. A failure to write the
+      * audit record is logged but does not itself abend the session,
+      * so a WEBAUDIT problem never masks (or loops back into) the
+      * real WEBHOME error being reported.
+       WRITE-AUDIT-RECORD.
+           EXEC CICS WRITE FILE ( AUDIT-FILE-NAME )
+                     FROM   ( WEBAUDIT-RECORD )
+                     RIDFLD ( AUD-KEY )
+                     RESP   ( COMMAND-RESP )
+                     RESP2  ( COMMAND-RESP2 )
+           END-EXEC
+
+           IF COMMAND-RESP NOT = DFHRESP(NORMAL)
+             INITIALIZE STATUS-MSG
+             MOVE '*** Unable to write WEBAUDIT record.' TO MSG-TEXT
+             PERFORM PRINT-STATUS-MESSAGE
+           END-IF
            .
 
        END PROGRAM 'WEBHOME'.
\ No newline at end of file
