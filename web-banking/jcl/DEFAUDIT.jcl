@@ -0,0 +1,44 @@
+//DEFAUDIT JOB (ACCTNO),'DEFINE WEBAUDIT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Defines the WEBAUDIT VSAM KSDS used by WEBHOME to write a
+//* session audit record every time transaction WEBH runs, and
+//* by the WEBAUDRP batch report to read them back.
+//*
+//* Record layout: copybook WEBAUDR (see web-banking/copy).
+//* Key: AUD-KEY (AUD-ACCOUNT-NUM + AUD-START-TIME + AUD-TASK-NUM),
+//* offset 0, length 17. AUD-TASK-NUM (the CICS task number) keeps
+//* two sessions for the same account in the same second unique.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE (CICSUSR.WEBHOME.WEBAUDIT) CLUSTER PURGE -
+    SET MAXCC = 0
+  DEFINE CLUSTER (NAME(CICSUSR.WEBHOME.WEBAUDIT)          -
+         INDEXED                                          -
+         KEYS(17 0)                                       -
+         RECORDSIZE(105 105)                              -
+         FREESPACE(10 10)                                 -
+         VOLUMES(SYSDA)                                   -
+         TRACKS(5 5))                                      -
+    DATA (NAME(CICSUSR.WEBHOME.WEBAUDIT.DATA))            -
+    INDEX (NAME(CICSUSR.WEBHOME.WEBAUDIT.INDEX))
+/*
+//*--------------------------------------------------------------*
+//* Defines WEBAUDIT as a CICS FILE resource pointing at the
+//* cluster defined above, the same way DEFTRAN.jcl adds the
+//* child transactions - without this, WEBHOME's
+//* EXEC CICS WRITE FILE('WEBAUDIT') has nothing to open.
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD   DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD   DSN=CICSUSR.WEBHOME.CSD,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE FILE(WEBAUDIT) GROUP(WEBHOME)                    -
+         DSNAME(CICSUSR.WEBHOME.WEBAUDIT)                 -
+         ADD(YES) BROWSE(YES) DELETE(YES) READ(YES) UPDATE(YES) -
+         RECORDFORMAT(F) RECORDSIZE(105)                  -
+         KEYLENGTH(17) RBA(NO)
+  ADD GROUP(WEBHOME) LIST(WEBHOME)
+/*
