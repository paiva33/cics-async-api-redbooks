@@ -0,0 +1,11 @@
+//WEBAUDRP JOB (ACCTNO),'WEBAUDIT REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs the WEBAUDRP batch reconciliation report against the
+//* WEBAUDIT session audit trail written by WEBHOME (see
+//* web-banking/jcl/DEFAUDIT.jcl for the cluster definition).
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=WEBAUDRP
+//STEPLIB  DD   DSN=CICSUSR.WEBHOME.LOADLIB,DISP=SHR
+//WEBAUDIT DD   DSN=CICSUSR.WEBHOME.WEBAUDIT,DISP=SHR
+//REPTOUT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
