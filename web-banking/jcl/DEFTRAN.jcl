@@ -0,0 +1,18 @@
+//DEFTRAN JOB (ACCTNO),'DEFINE CHILD TRANS',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Defines the transaction IDs WEBHOME starts as concurrent child
+//* transactions via the asynchronous API (RUN TRANSID ASYNCHRONOUS)
+//* instead of LINKing GET-NAME, ACCTCURR, ACCTPTNR and GETLOAN one
+//* after another. See WEBHOME's CHILD-TRANSIDS/PROGRAM-NAMES.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DFHCSDUP,PARM='CSD'
+//STEPLIB  DD   DSN=CICSTS.CICS.SDFHLOAD,DISP=SHR
+//DFHCSD   DD   DSN=CICSUSR.WEBHOME.CSD,DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE TRANSACTION(GNAM) GROUP(WEBHOME) PROGRAM(GETNAME)
+  DEFINE TRANSACTION(ACUR) GROUP(WEBHOME) PROGRAM(ACCTCURR)
+  DEFINE TRANSACTION(APTN) GROUP(WEBHOME) PROGRAM(ACCTPTNR)
+  DEFINE TRANSACTION(GLON) GROUP(WEBHOME) PROGRAM(GETLOAN)
+  ADD GROUP(WEBHOME) LIST(WEBHOME)
+/*
